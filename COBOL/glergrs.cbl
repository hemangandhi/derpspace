@@ -0,0 +1,230 @@
+000010******************************************************************
+000020*    IDENTIFICATION DIVISION.
+000030******************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.     GLERGRS.
+000060 AUTHOR.         D. HEMANG.
+000070 INSTALLATION.   OPERATIONS SYSTEMS.
+000080 DATE-WRITTEN.   2026-08-09.
+000090 DATE-COMPILED.
+000100******************************************************************
+000110*    MODIFICATION HISTORY
+000120*    ------------------------------------------------------------
+000130*    2026-08-09  DH   ORIGINAL. BATCH REGRESSION DRIVER. READS A
+000140*                     TABLE OF SECRETLY-KNOWN TARGET NUMBERS AND
+000150*                     DRIVES GLECALC'S NARROWING LOGIC AGAINST
+000160*                     EACH ONE, THE SAME WAY GLE DOES, WRITING A
+000170*                     PASS/FAIL RESULT RECORD PER TARGET.
+000180******************************************************************
+000190*    THIS PROGRAM EXISTS SO THE GUESSING LOGIC CAN BE REGRESSION
+000200*    TESTED UNATTENDED. IT SUPPLIES ITS OWN GREATER/LESS/EQUAL
+000210*    RESPONSES BY COMPARING GLECALC'S GUESS TO THE KNOWN TARGET,
+000220*    INSTEAD OF WAITING ON A TERMINAL OR A TRANSACTION FILE.
+000230******************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT GLE-TARG-FILE ASSIGN TO "TARGETNO"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS GLE-TARG-STATUS.
+000300     SELECT GLE-RSLT-FILE ASSIGN TO "GLERSLTS"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS GLE-RSLT-FSTAT.
+000330     SELECT OPTIONAL GLE-PARM-FILE ASSIGN TO "GLEPARM"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS GLE-PARM-STATUS.
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  GLE-TARG-FILE.
+000390 COPY GLETARG.
+000400 FD  GLE-RSLT-FILE.
+000410 COPY GLERSLT.
+000420 FD  GLE-PARM-FILE.
+000430 COPY GLEPARM.
+000440 WORKING-STORAGE SECTION.
+000450******************************************************************
+000460*    GUESSING RANGE CONTROLS (SAME DEFAULT AS GLE -- 0 TO 100,
+000470*    OVERRIDABLE BY AN OPTIONAL GLEPARM CONTROL RECORD).
+000480******************************************************************
+000490 77  GLE-BASE-LOW            PIC 9(04) VALUE 0.
+000500 77  GLE-BASE-HIGH           PIC 9(04) VALUE 100.
+000510 77  GLE-LOW                 PIC 9(04).
+000520 77  GLE-HIGH                PIC 9(04).
+000530 77  GLE-CURR-GUESS          PIC 9(04).
+000540******************************************************************
+000550*    GUESS-COUNTING AND TRIPWIRE CONTROLS (SAME APPROACH AS GLE).
+000560******************************************************************
+000570 77  GLE-GUESS-COUNT         PIC 9(05) BINARY.
+000580 77  GLE-MAX-GUESSES         PIC 9(05) BINARY.
+000590 77  GLE-RANGE-SIZE          PIC 9(05) BINARY.
+000600 77  GLE-POWER-OF-2          PIC 9(09) BINARY.
+000610 77  GLE-SAFETY-MAX          PIC 9(05) BINARY VALUE 50.
+000620******************************************************************
+000630*    FILE STATUS AND SWITCHES
+000640******************************************************************
+000650 77  GLE-TARG-STATUS         PIC X(02) VALUE SPACES.
+000660 77  GLE-RSLT-FSTAT          PIC X(02) VALUE SPACES.
+000670 77  GLE-PARM-STATUS         PIC X(02) VALUE SPACES.
+000680 77  GLE-TARG-EOF-SW         PIC X(01) VALUE "N".
+000690     88  GLE-TARG-EOF            VALUE "Y".
+000700 77  GLE-FOUND-SW            PIC X(01) VALUE "N".
+000710     88  GLE-FOUND               VALUE "Y".
+000720******************************************************************
+000730*    REPORT TOTALS
+000740******************************************************************
+000750 77  GLE-PASS-COUNT          PIC 9(05) BINARY VALUE 0.
+000760 77  GLE-FAIL-COUNT          PIC 9(05) BINARY VALUE 0.
+000770 PROCEDURE DIVISION.
+000780******************************************************************
+000790*    0000-MAINLINE
+000800*    DRIVES ONE RESULT RECORD PER TARGET NUMBER ON THE INPUT
+000810*    FILE, THEN REPORTS PASS/FAIL TOTALS AND STOPS.
+000820******************************************************************
+000830 0000-MAINLINE.
+000840     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000850     PERFORM 2000-PROCESS-TARGET THRU 2000-EXIT
+000860         UNTIL GLE-TARG-EOF.
+000870     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000880     STOP RUN.
+000890******************************************************************
+000900*    1000-INITIALIZE
+000910*    OPENS THE TARGET AND RESULT FILES, LOADS THE OPTIONAL
+000920*    GLEPARM RANGE OVERRIDE, COMPUTES THE TRIPWIRE CEILING FOR
+000930*    THAT RANGE, AND PRIMES THE FIRST TARGET READ.
+000940******************************************************************
+000950 1000-INITIALIZE.
+000960     OPEN INPUT GLE-TARG-FILE.
+000970     OPEN OUTPUT GLE-RSLT-FILE.
+000980     PERFORM 1150-LOAD-PARM THRU 1150-EXIT.
+000990     PERFORM 1700-COMPUTE-MAX-GUESSES THRU 1700-EXIT.
+001000     PERFORM 2100-READ-TARGET THRU 2100-EXIT.
+001010 1000-EXIT.
+001020     EXIT.
+001030******************************************************************
+001040*    1150-LOAD-PARM
+001050*    READS THE OPTIONAL CONTROL RECORD ON GLEPARM AND, IF
+001060*    PRESENT, USES ITS LOW/HIGH VALUES AS THE GUESSING RANGE FOR
+001070*    THIS RUN INSTEAD OF THE BUILT-IN 0-100 DEFAULT, THE SAME AS
+001080*    GLE DOES.
+001090******************************************************************
+001100 1150-LOAD-PARM.
+001110     OPEN INPUT GLE-PARM-FILE.
+001120     IF GLE-PARM-STATUS = "00"
+001130         READ GLE-PARM-FILE
+001140             AT END CONTINUE
+001150         END-READ
+001160         IF GLE-PARM-STATUS = "00"
+001170             MOVE GLE-PARM-LOW  TO GLE-BASE-LOW
+001180             MOVE GLE-PARM-HIGH TO GLE-BASE-HIGH
+001190         END-IF
+001200         CLOSE GLE-PARM-FILE
+001210     END-IF.
+001220 1150-EXIT.
+001230     EXIT.
+001240******************************************************************
+001250*    1700-COMPUTE-MAX-GUESSES
+001260*    WORKS OUT THE THEORETICAL MAXIMUM NUMBER OF GUESSES A PURE
+001270*    BINARY SEARCH NEEDS TO COVER THE CURRENT RANGE, THE SAME WAY
+001280*    GLE DOES, SO EACH RESULT RECORD CAN BE GRADED AGAINST IT.
+001290******************************************************************
+001300 1700-COMPUTE-MAX-GUESSES.
+001310     COMPUTE GLE-RANGE-SIZE = GLE-BASE-HIGH - GLE-BASE-LOW + 1.
+001320     MOVE 0 TO GLE-MAX-GUESSES.
+001330     MOVE 1 TO GLE-POWER-OF-2.
+001340     PERFORM 1750-DOUBLE-POWER THRU 1750-EXIT
+001350         UNTIL GLE-POWER-OF-2 >= GLE-RANGE-SIZE.
+001360 1700-EXIT.
+001370     EXIT.
+001380******************************************************************
+001390*    1750-DOUBLE-POWER
+001400*    DOUBLES GLE-POWER-OF-2 AND COUNTS THE DOUBLING AS ONE MORE
+001410*    GUESS OF CEILING, UNTIL IT REACHES OR PASSES THE RANGE SIZE.
+001420******************************************************************
+001430 1750-DOUBLE-POWER.
+001440     COMPUTE GLE-POWER-OF-2 = GLE-POWER-OF-2 * 2.
+001450     ADD 1 TO GLE-MAX-GUESSES.
+001460 1750-EXIT.
+001470     EXIT.
+001480******************************************************************
+001490*    2000-PROCESS-TARGET
+001500*    NARROWS LOW/HIGH TOWARD THE CURRENT TARGET THE SAME WAY GLE
+001510*    DOES, COUNTING GUESSES, THEN WRITES ONE PASS/FAIL RESULT
+001520*    RECORD AND ADVANCES TO THE NEXT TARGET.
+001530******************************************************************
+001540 2000-PROCESS-TARGET.
+001550     MOVE GLE-BASE-LOW  TO GLE-LOW.
+001560     MOVE GLE-BASE-HIGH TO GLE-HIGH.
+001570     MOVE 0 TO GLE-GUESS-COUNT.
+001580     MOVE "N" TO GLE-FOUND-SW.
+001590     PERFORM 2200-GUESS-TARGET THRU 2200-EXIT
+001600         UNTIL GLE-FOUND OR GLE-GUESS-COUNT > GLE-SAFETY-MAX.
+001610     PERFORM 2500-WRITE-RESULT THRU 2500-EXIT.
+001620     PERFORM 2100-READ-TARGET THRU 2100-EXIT.
+001630 2000-EXIT.
+001640     EXIT.
+001650******************************************************************
+001660*    2100-READ-TARGET
+001670*    READS THE NEXT TARGET NUMBER, SETTING THE END-OF-FILE
+001680*    SWITCH WHEN THE TABLE IS EXHAUSTED.
+001690******************************************************************
+001700 2100-READ-TARGET.
+001710     READ GLE-TARG-FILE
+001720         AT END MOVE "Y" TO GLE-TARG-EOF-SW
+001730     END-READ.
+001740 2100-EXIT.
+001750     EXIT.
+001760******************************************************************
+001770*    2200-GUESS-TARGET
+001780*    CALLS THE SAME GLECALC SUBPROGRAM GLE USES TO PICK THE NEXT
+001790*    GUESS, THEN SUPPLIES THE GREATER/LESS/EQUAL RESPONSE ITSELF
+001800*    BY COMPARING THE GUESS TO THE KNOWN TARGET. LOW/HIGH ARE
+001802*    NARROWED THE SAME WAY GLE'S 2000-PLAY-GUESS NARROWS THEM SO
+001804*    THIS DRIVER IS REGRESSION-TESTING THE SEARCH GLE ACTUALLY
+001806*    RUNS, NOT A TEXTBOOK BINARY SEARCH.
+001808******************************************************************
+001820 2200-GUESS-TARGET.
+001830     ADD 1 TO GLE-GUESS-COUNT.
+001840     CALL 'GLECALC' USING GLE-LOW, GLE-HIGH, GLE-CURR-GUESS.
+001850     EVALUATE TRUE
+001860         WHEN GLE-CURR-GUESS = GLE-TARG-NUMBER
+001870             MOVE "Y" TO GLE-FOUND-SW
+001880         WHEN GLE-CURR-GUESS < GLE-TARG-NUMBER
+001890             COMPUTE GLE-LOW = GLE-CURR-GUESS + 1
+001900         WHEN OTHER
+001910             COMPUTE GLE-HIGH = GLE-CURR-GUESS - 1
+001920     END-EVALUATE.
+001930 2200-EXIT.
+001940     EXIT.
+001950******************************************************************
+001960*    2500-WRITE-RESULT
+001970*    WRITES ONE RESULT RECORD FOR THE TARGET JUST PROCESSED.
+001980*    PASS MEANS GLECALC'S NARROWING FOUND THE TARGET WITHOUT
+001990*    EXCEEDING THE THEORETICAL BINARY-SEARCH CEILING; ANYTHING
+002000*    ELSE -- NOT FOUND, OR FOUND TOO SLOWLY -- FAILS.
+002010******************************************************************
+002020 2500-WRITE-RESULT.
+002030     MOVE GLE-TARG-NUMBER  TO GLE-RSLT-TARGET.
+002040     MOVE GLE-GUESS-COUNT  TO GLE-RSLT-GUESSES.
+002050     MOVE SPACES           TO GLE-RSLT-RESERVED.
+002060     IF GLE-FOUND AND GLE-GUESS-COUNT NOT > GLE-MAX-GUESSES
+002070         MOVE "PASS" TO GLE-RSLT-STATUS
+002080         ADD 1 TO GLE-PASS-COUNT
+002090     ELSE
+002100         MOVE "FAIL" TO GLE-RSLT-STATUS
+002110         ADD 1 TO GLE-FAIL-COUNT
+002120     END-IF.
+002130     WRITE GLE-RSLT-RECORD.
+002140 2500-EXIT.
+002150     EXIT.
+002160******************************************************************
+002170*    9000-TERMINATE
+002180*    CLOSES THE FILES AND DISPLAYS THE PASS/FAIL TOTALS FOR THE
+002190*    OPERATOR RUNNING THE REGRESSION JOB.
+002200******************************************************************
+002210 9000-TERMINATE.
+002220     CLOSE GLE-TARG-FILE.
+002230     CLOSE GLE-RSLT-FILE.
+002240     DISPLAY "GLERGRS REGRESSION COMPLETE -- "
+002250         GLE-PASS-COUNT " PASSED, " GLE-FAIL-COUNT " FAILED.".
+002260 9000-EXIT.
+002270     EXIT.
