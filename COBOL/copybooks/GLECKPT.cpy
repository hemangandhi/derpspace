@@ -0,0 +1,14 @@
+000100******************************************************************
+000200*    GLECKPT.CPY
+000300*    RECORD LAYOUT FOR THE GLE CHECKPOINT FILE (GLECKPT).
+000400*    HOLDS ENOUGH STATE TO RESUME A GAME THAT WAS INTERRUPTED
+000500*    BEFORE IT REACHED 'E' OR 'Q'.
+000600******************************************************************
+000700 01  GLE-CKPT-RECORD.
+000800     05  GLE-CKPT-ACTIVE         PIC X(01).
+000900         88  GLE-CKPT-IN-PROGRESS       VALUE 'Y'.
+001000         88  GLE-CKPT-COMPLETE          VALUE 'N'.
+001100     05  GLE-CKPT-LOW            PIC 9(04).
+001200     05  GLE-CKPT-HIGH           PIC 9(04).
+001300     05  GLE-CKPT-CURR-GUESS     PIC 9(04).
+001400     05  GLE-CKPT-RESERVED       PIC X(20).
