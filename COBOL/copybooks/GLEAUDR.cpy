@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*    GLEAUDR.CPY
+000300*    RECORD LAYOUT FOR THE GLE GAME AUDIT TRAIL FILE (GLEAUDIT).
+000400*    ONE RECORD IS WRITTEN FOR EVERY PASS THROUGH THE GUESSING
+000500*    PARAGRAPH SO OPS CAN RECONSTRUCT HOW A GAME WAS PLAYED.
+000550*    GAME-ID TIES EACH PASS BACK TO THE GLESESS ROW IT BELONGS
+000560*    TO, SO A READER OF THE AUDIT TRAIL CAN TELL TWO GAMES'
+000570*    GUESSES APART EVEN IF THEY INTERLEAVE ON THE FILE.
+000600******************************************************************
+000700 01  GLE-AUDIT-RECORD.
+000800     05  GLE-AUD-TIMESTAMP.
+000900         10  GLE-AUD-DATE        PIC 9(08).
+001000         10  GLE-AUD-TIME        PIC 9(08).
+001050     05  GLE-AUD-GAME-ID         PIC 9(08).
+001100     05  GLE-AUD-CURR-GUESS      PIC 9(04).
+001200     05  GLE-AUD-USER-INPUT      PIC X(01).
+001300     05  GLE-AUD-LOW             PIC 9(04).
+001400     05  GLE-AUD-HIGH            PIC 9(04).
+001500     05  GLE-AUD-RESERVED        PIC X(20).
