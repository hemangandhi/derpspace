@@ -0,0 +1,8 @@
+000100******************************************************************
+000200*    GLETARG.CPY
+000300*    RECORD LAYOUT FOR THE REGRESSION TARGET FILE (TARGETNO).
+000400*    ONE RECORD PER SECRETLY-KNOWN ANSWER, 1 THROUGH 100, THAT
+000500*    GLERGRS DRIVES GLE'S NARROWING LOGIC AGAINST.
+000600******************************************************************
+000700 01  GLE-TARG-RECORD.
+000800     05  GLE-TARG-NUMBER         PIC 9(04).
