@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*    GLERSLT.CPY
+000300*    RECORD LAYOUT FOR THE GLERGRS REGRESSION RESULT FILE
+000400*    (GLERSLTS). ONE RECORD PER TARGET NUMBER TESTED, SHOWING
+000500*    HOW MANY GUESSES GLECALC'S NARROWING TOOK TO REACH IT AND
+000600*    WHETHER THAT STAYED WITHIN THE EXPECTED CEILING.
+000700******************************************************************
+000800 01  GLE-RSLT-RECORD.
+000900     05  GLE-RSLT-TARGET         PIC 9(04).
+001000     05  GLE-RSLT-GUESSES        PIC 9(04).
+001100     05  GLE-RSLT-STATUS         PIC X(04).
+001200     05  GLE-RSLT-RESERVED       PIC X(20).
