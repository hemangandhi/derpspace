@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*    GLESESS.CPY
+000300*    RECORD LAYOUT FOR THE GLE KEYED SESSION FILE (GLESESS).
+000400*    ONE RECORD PER GAME, KEYED BY GAME-ID, SO GLE CAN KEEP
+000500*    SEVERAL GAMES' STATE ON FILE AT ONCE INSTEAD OF RELYING ON
+000600*    A SINGLE SET OF WORKING-STORAGE SCALARS. GLE-SESS-ACTIVE
+000700*    FOLLOWS THE SAME PATTERN AS GLE-CKPT-ACTIVE ON GLECKPT SO A
+000800*    FINISHED GAME'S ROW IS NEVER MISTAKEN FOR ONE STILL IN
+000900*    PROGRESS WHEN ITS GAME-ID IS REUSED.
+001000******************************************************************
+001100 01  GLE-SESS-RECORD.
+001200     05  GLE-SESS-GAME-ID        PIC 9(08).
+001300     05  GLE-SESS-USER-ID        PIC X(08).
+001400     05  GLE-SESS-ACTIVE         PIC X(01).
+001500         88  GLE-SESS-IN-PROGRESS       VALUE 'Y'.
+001600         88  GLE-SESS-COMPLETE          VALUE 'N'.
+001700     05  GLE-SESS-LOW            PIC 9(04).
+001800     05  GLE-SESS-HIGH           PIC 9(04).
+001900     05  GLE-SESS-GUESS-COUNT    PIC 9(05).
+002000     05  GLE-SESS-RESERVED       PIC X(20).
