@@ -0,0 +1,10 @@
+000100******************************************************************
+000200*    GLESTRT.CPY
+000300*    RECORD LAYOUT FOR THE OPERATOR-REPORTED GAMES-STARTED
+000400*    CONTROL RECORD (GLESTART). ONE RECORD, DROPPED BY THE
+000500*    OPERATORS AHEAD OF THE DAILY RECONCILIATION STEP, GIVING
+000600*    HOW MANY GAMES THEY BELIEVE WERE STARTED THAT DAY.
+000700******************************************************************
+000800 01  GLE-STRT-RECORD.
+000900     05  GLE-STRT-COUNT          PIC 9(07).
+001000     05  GLE-STRT-RESERVED       PIC X(20).
