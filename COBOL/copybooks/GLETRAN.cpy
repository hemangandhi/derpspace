@@ -0,0 +1,13 @@
+000100******************************************************************
+000200*    GLETRAN.CPY
+000300*    RECORD LAYOUT FOR THE GLE BATCH TRANSACTION FILE (GLETRANS).
+000400*    ONE RECORD IS ONE GAME'S WORTH OF G/L/E/Q RESPONSES, READ
+000500*    IN ORDER AND CONSUMED ONE CHARACTER PER GUESS, SO A WHOLE
+000600*    TABLE OF GAMES CAN BE RUN UNATTENDED WITHOUT A TERMINAL.
+000700*    GAME-ID AND USER-ID IDENTIFY WHICH KEYED SESSION RECORD ON
+000710*    GLESESS THIS GAME'S STATE BELONGS TO.
+000720******************************************************************
+000800 01  GLE-TRAN-RECORD.
+000810     05  GLE-TRAN-GAME-ID        PIC 9(08).
+000820     05  GLE-TRAN-USER-ID        PIC X(08).
+000900     05  GLE-TRAN-MOVES          PIC X(20).
