@@ -0,0 +1,11 @@
+000100******************************************************************
+000200*    GLEPARM.CPY
+000300*    RECORD LAYOUT FOR THE GLE GUESSING-RANGE CONTROL RECORD
+000400*    (GLEPARM). LETS OTHER DEPARTMENTS REUSE THE SAME NARROWING
+000500*    LOGIC FOR A DIFFERENT-SIZED RANGE (E.G. A LOT NUMBER OR A
+000600*    4-DIGIT BIN RANGE) WITHOUT A RECOMPILE.
+000700******************************************************************
+000800 01  GLE-PARM-RECORD.
+000900     05  GLE-PARM-LOW            PIC 9(04).
+001000     05  GLE-PARM-HIGH           PIC 9(04).
+001100     05  GLE-PARM-RESERVED       PIC X(20).
