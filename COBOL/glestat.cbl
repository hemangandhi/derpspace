@@ -0,0 +1,290 @@
+000100******************************************************************
+000200*    IDENTIFICATION DIVISION.
+000300******************************************************************
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.     GLESTAT.
+000600 AUTHOR.         D. HEMANG.
+000700 INSTALLATION.   OPERATIONS SYSTEMS.
+000800 DATE-WRITTEN.   2026-08-09.
+000900 DATE-COMPILED.
+001000******************************************************************
+001100*    MODIFICATION HISTORY
+001200*    ------------------------------------------------------------
+001300*    2026-08-09  DH   ORIGINAL. READS THE GLEAUDIT AUDIT TRAIL
+001400*                     WRITTEN BY GLE AND PRODUCES A DAILY SUMMARY
+001500*                     OF HOW THE DAY'S GAMES WENT: AVERAGE AND
+001600*                     WORST-CASE GUESS COUNTS AND TOTALS BROKEN
+001700*                     OUT BY OUTCOME ('E' VS 'Q').
+001750*    2026-08-09  DH   TRACK GUESSES PER GLE-AUD-GAME-ID INSTEAD OF
+001760*                     ASSUMING THE FILE IS ONE GAME'S GUESSES AT A
+001770*                     TIME, SINCE MORE THAN ONE GAME CAN NOW BE ON
+001780*                     GLEAUDIT AT ONCE AND THEIR GUESSES CAN
+001790*                     INTERLEAVE.
+001800******************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT GLE-AUDIT-FILE ASSIGN TO "GLEAUDIT"
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS GLE-AUDIT-STATUS.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  GLE-AUDIT-FILE.
+002800 COPY GLEAUDR.
+002900 WORKING-STORAGE SECTION.
+003000******************************************************************
+003100*    FILE CONTROLS AND SWITCHES
+003200******************************************************************
+003300 77  GLE-AUDIT-STATUS        PIC X(02) VALUE SPACES.
+003400 77  ST-EOF-SWITCH           PIC X(01) VALUE 'N'.
+003500     88  ST-EOF                     VALUE 'Y'.
+003600     88  ST-NOT-EOF                 VALUE 'N'.
+003610 77  ST-FILE-OPEN-SWITCH     PIC X(01) VALUE 'N'.
+003620     88  ST-FILE-IS-OPEN            VALUE 'Y'.
+003700******************************************************************
+003800*    RUNNING TOTALS
+003900******************************************************************
+004100 77  ST-GAMES-WON            PIC 9(07) VALUE 0.
+004200 77  ST-GAMES-QUIT           PIC 9(07) VALUE 0.
+004300 77  ST-GAMES-IN-PROGRESS    PIC 9(07) VALUE 0.
+004400 77  ST-SUM-GUESSES-WON      PIC 9(09) VALUE 0.
+004500 77  ST-WORST-GUESSES        PIC 9(05) VALUE 0.
+004600 77  ST-AVG-GUESSES-WON      PIC 9(05)V9(02) VALUE 0.
+004700 77  ST-TOTAL-GAMES          PIC 9(07) VALUE 0.
+004750 77  ST-AVG-GUESSES-EDIT     PIC ZZZZ9.99.
+004760******************************************************************
+004770*    PER-GAME GUESS-COUNT TABLE, KEYED BY GLE-AUD-GAME-ID. SINCE
+004772*    MORE THAN ONE GAME CAN BE LIVE ON GLEAUDIT AT ONCE AND THEIR
+004774*    GUESSES CAN INTERLEAVE, EACH GAME'S RUNNING GUESS COUNT IS
+004776*    HELD HERE UNTIL ITS CLOSING 'E'/'Q' RECORD IS SEEN.
+004778******************************************************************
+004780 77  ST-MAX-GAMES            PIC 9(05) BINARY VALUE 200.
+004782 77  ST-GAME-IDX             PIC 9(05) BINARY VALUE 0.
+004784 77  ST-FOUND-IDX            PIC 9(05) BINARY VALUE 0.
+004786 01  ST-GAME-TABLE.
+004788     05  ST-GAME-ENTRY OCCURS 200 TIMES.
+004790         10  ST-GAME-ID          PIC 9(08) VALUE 0.
+004792         10  ST-GAME-GUESSES     PIC 9(05) VALUE 0.
+004800 PROCEDURE DIVISION.
+004900******************************************************************
+005000*    0000-MAINLINE
+005100*    DRIVES THE AUDIT FILE READ AND PRINTS THE SUMMARY REPORT.
+005200******************************************************************
+005300 0000-MAINLINE.
+005400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005500     PERFORM 2000-READ-AUDIT THRU 2000-EXIT
+005600         UNTIL ST-EOF.
+005700     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+005800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+005900     STOP RUN.
+006000******************************************************************
+006100*    1000-INITIALIZE
+006200*    OPENS THE AUDIT TRAIL FILE AND PRIMES THE READ.
+006300******************************************************************
+006400 1000-INITIALIZE.
+006500     OPEN INPUT GLE-AUDIT-FILE.
+006600     IF GLE-AUDIT-STATUS NOT = "00"
+006700         DISPLAY "GLESTAT: GLEAUDIT COULD NOT BE OPENED, STATUS="
+006800             GLE-AUDIT-STATUS
+006900         MOVE 'Y' TO ST-EOF-SWITCH
+006950     ELSE
+006960         MOVE 'Y' TO ST-FILE-OPEN-SWITCH
+007000     END-IF.
+007100 1000-EXIT.
+007200     EXIT.
+007300******************************************************************
+007400*    2000-READ-AUDIT
+007500*    READS ONE AUDIT RECORD AND ROLLS IT INTO THE RUNNING
+007600*    TOTALS. EACH RECORD IS ONE GUESS, CHARGED TO ITS OWN
+007700*    GLE-AUD-GAME-ID'S SLOT ON ST-GAME-TABLE SINCE MORE THAN ONE
+007750*    GAME'S GUESSES CAN INTERLEAVE ON THE FILE; A RECORD WHOSE
+007760*    RESPONSE IS 'E' OR 'Q' CLOSES OUT THE GAME IT BELONGS TO.
+007800******************************************************************
+007900 2000-READ-AUDIT.
+008000     READ GLE-AUDIT-FILE
+008100         AT END
+008200             MOVE 'Y' TO ST-EOF-SWITCH
+008300     END-READ.
+008400     IF NOT ST-EOF
+008450         PERFORM 2050-FIND-OR-ADD-GAME THRU 2050-EXIT
+008460         IF ST-FOUND-IDX NOT = 0
+008470             ADD 1 TO ST-GAME-GUESSES(ST-FOUND-IDX)
+008600             EVALUATE GLE-AUD-USER-INPUT
+008700                 WHEN 'e'
+008800                     PERFORM 2100-CLOSE-OUT-WIN THRU 2100-EXIT
+008900                 WHEN 'q'
+009000                     PERFORM 2200-CLOSE-OUT-QUIT THRU 2200-EXIT
+009100                 WHEN OTHER
+009200                     CONTINUE
+009300             END-EVALUATE
+009350         END-IF
+009400     END-IF.
+009500 2000-EXIT.
+009600     EXIT.
+009650******************************************************************
+009660*    2050-FIND-OR-ADD-GAME
+009670*    LOOKS UP GLE-AUD-GAME-ID ON ST-GAME-TABLE, ADDING A NEW SLOT
+009680*    FOR IT IF THIS IS THE FIRST RECORD SEEN FOR THAT GAME.
+009690*    ST-FOUND-IDX COMES BACK ZERO ONLY IF THE TABLE IS FULL.
+009700******************************************************************
+009710 2050-FIND-OR-ADD-GAME.
+009720     MOVE 0 TO ST-FOUND-IDX.
+009730     MOVE 1 TO ST-GAME-IDX.
+009740     PERFORM 2060-CHECK-GAME-SLOT THRU 2060-EXIT
+009750         UNTIL ST-GAME-IDX > ST-MAX-GAMES OR ST-FOUND-IDX NOT = 0.
+009760     IF ST-FOUND-IDX = 0
+009770         PERFORM 2070-ADD-GAME THRU 2070-EXIT
+009780     END-IF.
+009790 2050-EXIT.
+009800     EXIT.
+009810******************************************************************
+009820*    2060-CHECK-GAME-SLOT
+009830*    TESTS ONE ST-GAME-TABLE SLOT FOR GLE-AUD-GAME-ID AND ADVANCES
+009840*    THE SEARCH TO THE NEXT SLOT IF IT DOES NOT MATCH.
+009850******************************************************************
+009860 2060-CHECK-GAME-SLOT.
+009870     IF ST-GAME-ID(ST-GAME-IDX) = GLE-AUD-GAME-ID
+009880         MOVE ST-GAME-IDX TO ST-FOUND-IDX
+009890     ELSE
+009900         ADD 1 TO ST-GAME-IDX
+009910     END-IF.
+009920 2060-EXIT.
+009930     EXIT.
+009940******************************************************************
+009950*    2070-ADD-GAME
+009960*    CLAIMS THE FIRST EMPTY ST-GAME-TABLE SLOT (ST-GAME-ID = 0)
+009970*    FOR GLE-AUD-GAME-ID. IF THE TABLE IS FULL, ST-FOUND-IDX IS
+009980*    LEFT ZERO AND THE GUESS IS DROPPED RATHER THAN MISCHARGED
+009990*    TO SOME OTHER GAME'S SLOT.
+010000******************************************************************
+010010 2070-ADD-GAME.
+010020     MOVE 0 TO ST-FOUND-IDX.
+010030     MOVE 1 TO ST-GAME-IDX.
+010040     PERFORM 2080-CHECK-EMPTY-SLOT THRU 2080-EXIT
+010050         UNTIL ST-GAME-IDX > ST-MAX-GAMES OR ST-FOUND-IDX NOT = 0.
+010060     IF ST-FOUND-IDX = 0
+010070         DISPLAY "GLESTAT: GAME TABLE FULL, DROPPING GAME-ID "
+010080             GLE-AUD-GAME-ID
+010090     ELSE
+010100         MOVE GLE-AUD-GAME-ID TO ST-GAME-ID(ST-FOUND-IDX)
+010110         MOVE 0               TO ST-GAME-GUESSES(ST-FOUND-IDX)
+010120     END-IF.
+010130 2070-EXIT.
+010140     EXIT.
+010150******************************************************************
+010160*    2080-CHECK-EMPTY-SLOT
+010170*    TESTS ONE ST-GAME-TABLE SLOT FOR BEING UNUSED AND ADVANCES
+010180*    THE SEARCH TO THE NEXT SLOT IF IT IS ALREADY CLAIMED.
+010190******************************************************************
+010200 2080-CHECK-EMPTY-SLOT.
+010210     IF ST-GAME-ID(ST-GAME-IDX) = 0
+010220         MOVE ST-GAME-IDX TO ST-FOUND-IDX
+010230     ELSE
+010240         ADD 1 TO ST-GAME-IDX
+010250     END-IF.
+010260 2080-EXIT.
+010270     EXIT.
+010280******************************************************************
+010300*    2100-CLOSE-OUT-WIN
+010350*    CLOSES OUT A GAME THAT ENDED IN 'E' AND ROLLS ITS GUESS
+010400*    COUNT INTO THE WIN TOTALS, THEN FREES ITS TABLE SLOT.
+010450******************************************************************
+010500 2100-CLOSE-OUT-WIN.
+010550     ADD 1 TO ST-GAMES-WON.
+010600     ADD ST-GAME-GUESSES(ST-FOUND-IDX) TO ST-SUM-GUESSES-WON.
+010650     IF ST-GAME-GUESSES(ST-FOUND-IDX) > ST-WORST-GUESSES
+010700         MOVE ST-GAME-GUESSES(ST-FOUND-IDX) TO ST-WORST-GUESSES
+010750     END-IF.
+010800     PERFORM 2300-CLEAR-GAME-SLOT THRU 2300-EXIT.
+010900 2100-EXIT.
+011000     EXIT.
+011100******************************************************************
+011200*    2200-CLOSE-OUT-QUIT
+011300*    CLOSES OUT A GAME THAT ENDED IN 'Q', THEN FREES ITS TABLE
+011350*    SLOT.
+011400******************************************************************
+011500 2200-CLOSE-OUT-QUIT.
+011600     ADD 1 TO ST-GAMES-QUIT.
+011700     IF ST-GAME-GUESSES(ST-FOUND-IDX) > ST-WORST-GUESSES
+011800         MOVE ST-GAME-GUESSES(ST-FOUND-IDX) TO ST-WORST-GUESSES
+011900     END-IF.
+011950     PERFORM 2300-CLEAR-GAME-SLOT THRU 2300-EXIT.
+012100 2200-EXIT.
+012200     EXIT.
+012250******************************************************************
+012260*    2300-CLEAR-GAME-SLOT
+012270*    FREES THE ST-GAME-TABLE SLOT FOR A GAME THAT JUST CLOSED OUT
+012280*    SO IT CAN BE CLAIMED BY A LATER GAME-ID.
+012290******************************************************************
+012295 2300-CLEAR-GAME-SLOT.
+012296     MOVE 0 TO ST-GAME-ID(ST-FOUND-IDX).
+012297     MOVE 0 TO ST-GAME-GUESSES(ST-FOUND-IDX).
+012298 2300-EXIT.
+012299     EXIT.
+012300******************************************************************
+012400*    3000-PRINT-REPORT
+012500*    PRINTS THE DAILY SUMMARY TO SYSOUT. ANY ST-GAME-TABLE SLOT
+012600*    STILL CLAIMED AT END OF FILE BELONGS TO A GAME THAT NEVER
+012700*    REACHED 'E' OR 'Q' -- LIKELY ONE STILL IN PROGRESS OR
+012750*    INTERRUPTED.
+012800******************************************************************
+012900 3000-PRINT-REPORT.
+012950     PERFORM 2900-COUNT-OPEN-GAMES THRU 2900-EXIT.
+013100     COMPUTE ST-TOTAL-GAMES = ST-GAMES-WON + ST-GAMES-QUIT.
+013200     IF ST-GAMES-WON > 0
+013300         COMPUTE ST-AVG-GUESSES-WON ROUNDED =
+013400             ST-SUM-GUESSES-WON / ST-GAMES-WON
+013500     END-IF.
+013510     MOVE ST-AVG-GUESSES-WON TO ST-AVG-GUESSES-EDIT.
+013600     DISPLAY "==================================================".
+013700     DISPLAY "GLESTAT - GLE DAILY GAME SUMMARY".
+013800     DISPLAY "==================================================".
+013900     DISPLAY "GAMES COMPLETED (E OR Q)..........: "
+013910         ST-TOTAL-GAMES.
+014000     DISPLAY "  GAMES WON (ENDED 'E')...........: " ST-GAMES-WON.
+014100     DISPLAY "  GAMES QUIT (ENDED 'Q')..........: " ST-GAMES-QUIT.
+014200     DISPLAY "AVERAGE GUESSES TO WIN.............: "
+014300         ST-AVG-GUESSES-EDIT.
+014400     DISPLAY "WORST-CASE GUESS COUNT.............: "
+014500         ST-WORST-GUESSES.
+014600     IF ST-GAMES-IN-PROGRESS > 0
+014700         DISPLAY "GAMES STILL IN PROGRESS............: "
+014800             ST-GAMES-IN-PROGRESS
+014900     END-IF.
+015000     DISPLAY "==================================================".
+015100 3000-EXIT.
+015200     EXIT.
+015250******************************************************************
+015260*    2900-COUNT-OPEN-GAMES
+015270*    COUNTS HOW MANY ST-GAME-TABLE SLOTS ARE STILL CLAIMED AT END
+015280*    OF FILE -- EACH ONE IS A GAME THAT NEVER REACHED 'E' OR 'Q'.
+015290******************************************************************
+015300 2900-COUNT-OPEN-GAMES.
+015310     MOVE 0 TO ST-GAMES-IN-PROGRESS.
+015320     MOVE 1 TO ST-GAME-IDX.
+015330     PERFORM 2950-CHECK-OPEN-SLOT THRU 2950-EXIT
+015340         UNTIL ST-GAME-IDX > ST-MAX-GAMES.
+015350 2900-EXIT.
+015360     EXIT.
+015370******************************************************************
+015380*    2950-CHECK-OPEN-SLOT
+015390*    TALLIES ONE ST-GAME-TABLE SLOT IF IT IS STILL CLAIMED AND
+015400*    ADVANCES TO THE NEXT SLOT.
+015410******************************************************************
+015420 2950-CHECK-OPEN-SLOT.
+015430     IF ST-GAME-ID(ST-GAME-IDX) NOT = 0
+015440         ADD 1 TO ST-GAMES-IN-PROGRESS
+015450     END-IF.
+015460     ADD 1 TO ST-GAME-IDX.
+015470 2950-EXIT.
+015480     EXIT.
+015500******************************************************************
+015600*    9000-TERMINATE
+015700*    CLOSES THE AUDIT TRAIL FILE BEFORE ENDING THE RUN.
+015800******************************************************************
+015900 9000-TERMINATE.
+016000     IF ST-FILE-IS-OPEN
+016100         CLOSE GLE-AUDIT-FILE
+016200     END-IF.
+016300 9000-EXIT.
+016400     EXIT.
