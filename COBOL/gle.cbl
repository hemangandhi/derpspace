@@ -1,33 +1,526 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GLE.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 USER-INPUT PIC A(1).
-       01 CURR-GUESS PIC 9(3).
-       01 HIGH PIC 9(3) VALUE 100.
-       01 LOW PIC 9(3) VALUE 0.
-       PROCEDURE DIVISION.
-       A-PARA.
-           PERFORM B-PARA WITH TEST AFTER UNTIL USER-INPUT = 'q' OR 'e'.
-           STOP RUN.
-
-       B-PARA.
-           COMPUTE CURR-GUESS = (LOW + HIGH) / 2.
-           DISPLAY "This program guesses your random number between 1 and 100".
-           DISPLAY "Enter 'g' if your number is greater, 'l' if it's less and 'e' if it's equal".
-           DISPLAY "You may also enter 'q' to quit at any time.".
-           DISPLAY "We guess: "CURR-GUESS.
-           ACCEPT USER-INPUT.
-           EVALUATE USER-INPUT
-                   WHEN 'g'
-                           COMPUTE LOW = CURR-GUESS
-                   WHEN 'l'
-                           COMPUTE HIGH = CURR-GUESS
-                   WHEN 'e'
-                           DISPLAY "So, "CURR-GUESS", huh?"
-                   WHEN 'q'
-                           DISPLAY "Leaving? See you!"
-                   WHEN OTHER
-                           PERFORM B-PARA
-           END-EVALUATE.
+000010******************************************************************
+000020*    IDENTIFICATION DIVISION.
+000030******************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.     GLE.
+000060 AUTHOR.         D. HEMANG.
+000070 INSTALLATION.   OPERATIONS SYSTEMS.
+000080 DATE-WRITTEN.   2024-02-01.
+000090 DATE-COMPILED.
+000100******************************************************************
+000110*    MODIFICATION HISTORY
+000120*    ------------------------------------------------------------
+000130*    2024-02-01  DH   ORIGINAL GUESS-THE-NUMBER PROGRAM.
+000140*    2026-08-09  DH   ADD GLEAUDIT AUDIT TRAIL FILE. EVERY PASS
+000150*                     THROUGH THE GUESS PARAGRAPH IS NOW LOGGED
+000160*                     WITH A TIMESTAMP SO OPS CAN RECONSTRUCT A
+000170*                     DAY'S GAMES. RESTRUCTURED INTO NUMBERED
+000180*                     PARAGRAPHS TO MAKE ROOM FOR THE LOGGING.
+000190*    2026-08-09  DH   ADD GLECKPT CHECKPOINT FILE SO AN
+000200*                     INTERRUPTED GAME RELOADS LOW/HIGH/CURR-GUESS
+000210*                     ON RESTART INSTEAD OF ALWAYS STARTING OVER.
+000220*    2026-08-09  DH   ADD OPTIONAL GLETRANS TRANSACTION FILE SO A
+000230*                     TABLE OF GAMES CAN BE DRIVEN UNATTENDED FROM
+000240*                     PRE-RECORDED G/L/E/Q RESPONSES INSTEAD OF
+000250*                     FROM THE TERMINAL.
+000260*    2026-08-09  DH   ADD OPTIONAL GLEPARM CONTROL RECORD SO THE
+000270*                     GUESSING RANGE CAN BE SET WITHOUT A
+000280*                     RECOMPILE. WIDENED LOW/HIGH/CURR-GUESS TO
+000290*                     4 DIGITS TO SUPPORT LARGER RANGES.
+000300*    2026-08-09  DH   MATCH G/L/E/Q RESPONSES REGARDLESS OF CASE
+000310*                     AND DISPLAY AN EXPLICIT MESSAGE ON AN
+000320*                     UNRECOGNIZED RESPONSE INSTEAD OF JUST
+000330*                     RE-PROMPTING SILENTLY.
+000340*    2026-08-09  DH   ADD KEYED SESSION FILE GLESESS (GAME-ID,
+000350*                     USER-ID, LOW, HIGH, GUESS-COUNT) SO MORE
+000360*                     THAN ONE GAME'S STATE CAN BE ON FILE AT
+000370*                     ONCE INSTEAD OF ONE SHARED SET OF SCALARS.
+000380*                     BATCH TRANSACTIONS NOW CARRY A
+000390*                     GAME-ID/USER-ID. ALSO TRACK A GUESS-COUNT
+000400*                     PER GAME, SHOW IT WHEN THE GAME ENDS, AND
+000410*                     WARN IF IT EVER EXCEEDS WHAT A CORRECT
+000415*                     BINARY SEARCH OVER THE CURRENT RANGE
+000420*                     SHOULD NEED.
+000430*    2026-08-09  DH   MOVED THE MIDPOINT CALCULATION OUT TO THE
+000440*                     GLECALC SUBPROGRAM SO THE NEW GLERGRS
+000450*                     REGRESSION DRIVER CAN NARROW A RANGE THE
+000460*                     SAME WAY GLE DOES.
+000465*    2026-08-09  DH   FIXED 2000-PLAY-GUESS SO 'G'/'L' NARROW
+000466*                     LOW/HIGH PAST THE CURRENT GUESS (+1/-1)
+000467*                     INSTEAD OF ONTO IT. WITHOUT THE ADJUSTMENT
+000468*                     LOW/HIGH STOP CHANGING ONCE THEY ARE ONE
+000469*                     APART AND A SECRET NUMBER AT THE TOP OF THE
+000470*                     RANGE CAN NEVER BE REACHED.
+000475******************************************************************
+000480 ENVIRONMENT DIVISION.
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT GLE-AUDIT-FILE ASSIGN TO "GLEAUDIT"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS GLE-AUDIT-STATUS.
+000540     SELECT GLE-CKPT-FILE ASSIGN TO "GLECKPT"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS GLE-CKPT-STATUS.
+000570     SELECT OPTIONAL GLE-TRANS-FILE ASSIGN TO "GLETRANS"
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS GLE-TRANS-STATUS.
+000600     SELECT OPTIONAL GLE-PARM-FILE ASSIGN TO "GLEPARM"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS GLE-PARM-STATUS.
+000630     SELECT GLE-SESS-FILE ASSIGN TO "GLESESS"
+000640         ORGANIZATION IS INDEXED
+000650         ACCESS MODE IS DYNAMIC
+000660         RECORD KEY IS GLE-SESS-GAME-ID
+000670         FILE STATUS IS GLE-SESS-STATUS.
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  GLE-AUDIT-FILE.
+000710 COPY GLEAUDR.
+000720 FD  GLE-CKPT-FILE.
+000730 COPY GLECKPT.
+000740 FD  GLE-TRANS-FILE.
+000750 COPY GLETRAN.
+000760 FD  GLE-PARM-FILE.
+000770 COPY GLEPARM.
+000780 FD  GLE-SESS-FILE.
+000790 COPY GLESESS.
+000800 WORKING-STORAGE SECTION.
+000810******************************************************************
+000820*    GAME STATE
+000830******************************************************************
+000840 77  GLE-USER-INPUT          PIC X(01).
+000850 77  GLE-CURR-GUESS          PIC 9(04).
+000860 77  GLE-HIGH                PIC 9(04) VALUE 100.
+000870 77  GLE-LOW                 PIC 9(04) VALUE 0.
+000880 77  GLE-BASE-HIGH           PIC 9(04) VALUE 100.
+000890 77  GLE-BASE-LOW            PIC 9(04) VALUE 0.
+000900******************************************************************
+000910*    AUDIT FILE CONTROLS
+000920******************************************************************
+000930 77  GLE-AUDIT-STATUS        PIC X(02) VALUE SPACES.
+000940******************************************************************
+000950*    CHECKPOINT FILE CONTROLS
+000960******************************************************************
+000970 77  GLE-CKPT-STATUS         PIC X(02) VALUE SPACES.
+000980******************************************************************
+000990*    BATCH TRANSACTION FILE CONTROLS
+001000******************************************************************
+001010 77  GLE-TRANS-STATUS        PIC X(02) VALUE SPACES.
+001020 77  GLE-BATCH-SWITCH        PIC X(01) VALUE 'N'.
+001030     88  GLE-BATCH-MODE             VALUE 'Y'.
+001040     88  GLE-INTERACTIVE-MODE       VALUE 'N'.
+001050 77  GLE-TRANS-EOF-SWITCH    PIC X(01) VALUE 'N'.
+001060     88  GLE-TRANS-EOF              VALUE 'Y'.
+001070 77  GLE-TRAN-POS            PIC 9(02) VALUE 1.
+001080******************************************************************
+001090*    PARAMETER FILE CONTROLS
+001100******************************************************************
+001110 77  GLE-PARM-STATUS         PIC X(02) VALUE SPACES.
+001120******************************************************************
+001130*    KEYED SESSION FILE CONTROLS
+001140******************************************************************
+001150 77  GLE-SESS-STATUS         PIC X(02) VALUE SPACES.
+001160 77  GLE-GAME-ID             PIC 9(08) VALUE 1.
+001170 77  GLE-USER-ID             PIC X(08) VALUE 'OPERATOR'.
+001180 77  GLE-GUESS-COUNT         PIC 9(05) BINARY VALUE 0.
+001190 77  GLE-MAX-GUESSES         PIC 9(05) BINARY VALUE 0.
+001200 77  GLE-RANGE-SIZE          PIC 9(05) BINARY VALUE 0.
+001210 77  GLE-POWER-OF-2          PIC 9(09) BINARY VALUE 0.
+001220 PROCEDURE DIVISION.
+001230******************************************************************
+001240*    0000-MAINLINE
+001250*    IN INTERACTIVE MODE, DRIVES A SINGLE GAME FROM START TO 'E'
+001260*    OR 'Q'. IN BATCH MODE, DRIVES ONE GAME PER RECORD ON THE
+001270*    TRANSACTION FILE UNTIL IT IS EXHAUSTED.
+001280******************************************************************
+001290 0000-MAINLINE.
+001300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001310     IF GLE-BATCH-MODE
+001320         PERFORM 1500-PLAY-ONE-GAME THRU 1500-EXIT
+001330             UNTIL GLE-TRANS-EOF
+001340     ELSE
+001350         PERFORM 1500-PLAY-ONE-GAME THRU 1500-EXIT
+001360     END-IF.
+001370     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001380     STOP RUN.
+001390******************************************************************
+001400*    1000-INITIALIZE
+001410*    OPENS THE AUDIT TRAIL FILE FOR THIS RUN. ONCE IT IS KNOWN
+001415*    WHETHER THIS IS A BATCH OR AN INTERACTIVE RUN, RELOADS ANY
+001420*    CHECKPOINTED GAME STATE LEFT BEHIND BY AN INTERRUPTED RUN --
+001425*    BUT ONLY FOR AN INTERACTIVE RUN; SEE 1100-LOAD-CHECKPOINT.
+001430******************************************************************
+001440 1000-INITIALIZE.
+001450     OPEN EXTEND GLE-AUDIT-FILE.
+001460     IF GLE-AUDIT-STATUS = "05" OR "35"
+001470         OPEN OUTPUT GLE-AUDIT-FILE
+001480     END-IF.
+001490     PERFORM 1150-LOAD-PARM THRU 1150-EXIT.
+001495     PERFORM 1200-OPEN-TRANS THRU 1200-EXIT.
+001500     IF GLE-INTERACTIVE-MODE
+001502         PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT
+001504     END-IF.
+001510     PERFORM 1170-OPEN-SESSION THRU 1170-EXIT.
+001530 1000-EXIT.
+001540     EXIT.
+001550******************************************************************
+001560*    1100-LOAD-CHECKPOINT
+001570*    IF A CHECKPOINT FILE EXISTS FROM A PRIOR RUN AND SHOWS A
+001580*    GAME STILL IN PROGRESS, RELOAD LOW/HIGH/CURR-GUESS SO THE
+001590*    OPERATOR PICKS UP WHERE THEY LEFT OFF INSTEAD OF RESTARTING.
+001595*    GLECKPT HOLDS ONE SHARED RECORD FOR THE INTERACTIVE SESSION,
+001596*    SO ONLY 1000-INITIALIZE, ONCE IT KNOWS THIS RUN IS
+001597*    INTERACTIVE RATHER THAN BATCH, PERFORMS THIS PARAGRAPH.
+001600******************************************************************
+001610 1100-LOAD-CHECKPOINT.
+001620     OPEN INPUT GLE-CKPT-FILE.
+001630     IF GLE-CKPT-STATUS = "00"
+001640         READ GLE-CKPT-FILE
+001650             AT END
+001660                 MOVE 'N' TO GLE-CKPT-ACTIVE
+001670         END-READ
+001680         IF GLE-CKPT-IN-PROGRESS
+001690             MOVE GLE-CKPT-LOW        TO GLE-LOW
+001700             MOVE GLE-CKPT-HIGH       TO GLE-HIGH
+001710             MOVE GLE-CKPT-CURR-GUESS TO GLE-CURR-GUESS
+001720         END-IF
+001730         CLOSE GLE-CKPT-FILE
+001740     END-IF.
+001750 1100-EXIT.
+001760     EXIT.
+001770******************************************************************
+001780*    1150-LOAD-PARM
+001790*    READS THE OPTIONAL CONTROL RECORD ON GLEPARM AND, IF PRESENT,
+001800*    USES ITS LOW/HIGH VALUES AS THE GUESSING RANGE FOR THIS RUN
+001810*    INSTEAD OF THE BUILT-IN 0-100 DEFAULT. THIS LETS ANOTHER
+001820*    DEPARTMENT NARROW DOWN A DIFFERENT-SIZED RANGE (A LOT NUMBER,
+001830*    A BIN RANGE, ETC.) WITHOUT A RECOMPILE.
+001840******************************************************************
+001850 1150-LOAD-PARM.
+001860     OPEN INPUT GLE-PARM-FILE.
+001870     IF GLE-PARM-STATUS = "00"
+001880         READ GLE-PARM-FILE
+001890             AT END CONTINUE
+001900         END-READ
+001910         IF GLE-PARM-STATUS = "00"
+001920             MOVE GLE-PARM-LOW  TO GLE-BASE-LOW
+001930             MOVE GLE-PARM-HIGH TO GLE-BASE-HIGH
+001940             MOVE GLE-PARM-LOW  TO GLE-LOW
+001950             MOVE GLE-PARM-HIGH TO GLE-HIGH
+001960         END-IF
+001970         CLOSE GLE-PARM-FILE
+001980     END-IF.
+001990 1150-EXIT.
+002000     EXIT.
+002010******************************************************************
+002020*    1170-OPEN-SESSION
+002030*    OPENS THE KEYED SESSION FILE (GAME-ID, USER-ID, LOW, HIGH,
+002040*    GUESS-COUNT) SO EACH GAME'S STATE CAN BE LOOKED UP AND SAVED
+002050*    BY GAME-ID INSTEAD OF RELYING ON ONE SHARED CHECKPOINT
+002060*    RECORD. THE FILE IS CREATED ON THE FIRST RUN IF IT IS NOT
+002070*    ALREADY THERE.
+002080******************************************************************
+002090 1170-OPEN-SESSION.
+002100     OPEN I-O GLE-SESS-FILE.
+002110     IF GLE-SESS-STATUS = "05" OR "35"
+002120         OPEN OUTPUT GLE-SESS-FILE
+002130         CLOSE GLE-SESS-FILE
+002140         OPEN I-O GLE-SESS-FILE
+002150     END-IF.
+002160 1170-EXIT.
+002170     EXIT.
+002180******************************************************************
+002190*    1200-OPEN-TRANS
+002200*    TRIES TO OPEN THE OPTIONAL BATCH TRANSACTION FILE. IF IT IS
+002210*    PRESENT, THE RUN SWITCHES TO BATCH MODE AND THE FIRST
+002220*    GAME'S MOVES ARE READ IN; OTHERWISE THE RUN STAYS
+002230*    INTERACTIVE AND TAKES RESPONSES FROM THE TERMINAL AS BEFORE.
+002240******************************************************************
+002250 1200-OPEN-TRANS.
+002260     OPEN INPUT GLE-TRANS-FILE.
+002270     IF GLE-TRANS-STATUS = "00"
+002280         MOVE 'Y' TO GLE-BATCH-SWITCH
+002290         PERFORM 1250-READ-TRANS THRU 1250-EXIT
+002300     ELSE
+002310         MOVE 'N' TO GLE-BATCH-SWITCH
+002320     END-IF.
+002330 1200-EXIT.
+002340     EXIT.
+002350******************************************************************
+002360*    1250-READ-TRANS
+002370*    READS THE NEXT GAME'S MOVE STRING FROM THE TRANSACTION FILE
+002380*    AND RESETS THE CHARACTER POSITION USED TO WALK IT. GAME-ID 1
+002382*    IS RESERVED FOR THE INTERACTIVE SESSION (GLE-GAME-ID'S
+002384*    DEFAULT, GLE.CBL:116), SO A TRANSACTION RECORD THAT TRIES TO
+002386*    USE IT IS SKIPPED RATHER THAN LET A BATCH GAME OVERWRITE
+002388*    WHATEVER INTERACTIVE GAME IS PARKED ON THAT GLESESS ROW.
+002390******************************************************************
+002400 1250-READ-TRANS.
+002402     PERFORM 1255-READ-ONE-TRANS THRU 1255-EXIT
+002403         WITH TEST AFTER
+002404         UNTIL GLE-TRANS-EOF OR GLE-GAME-ID NOT = 1.
+002500 1250-EXIT.
+002510     EXIT.
+002512******************************************************************
+002514*    1255-READ-ONE-TRANS
+002516*    READS ONE TRANSACTION RECORD. CALLED REPEATEDLY BY
+002518*    1250-READ-TRANS TO SKIP PAST ANY RECORD THAT TRIES TO USE
+002520*    THE RESERVED GAME-ID 1.
+002522******************************************************************
+002524 1255-READ-ONE-TRANS.
+002526     READ GLE-TRANS-FILE
+002528         AT END
+002530             MOVE 'Y' TO GLE-TRANS-EOF-SWITCH
+002532     END-READ.
+002534     IF NOT GLE-TRANS-EOF
+002536         MOVE 1               TO GLE-TRAN-POS
+002538         MOVE GLE-TRAN-GAME-ID TO GLE-GAME-ID
+002540         MOVE GLE-TRAN-USER-ID TO GLE-USER-ID
+002542         IF GLE-GAME-ID = 1
+002544             DISPLAY "GLE: TRANSACTION GAME-ID 1 IS RESERVED "
+002546                 "FOR THE INTERACTIVE SESSION -- SKIPPING "
+002548                 "RECORD."
+002550         END-IF
+002552     END-IF.
+002554 1255-EXIT.
+002556     EXIT.
+002558******************************************************************
+002560*    1500-PLAY-ONE-GAME
+002562*    PLAYS ONE GAME TO COMPLETION. IN BATCH MODE THE RANGE IS
+002564*    RESET BEFORE EACH GAME AND THE NEXT TRANSACTION RECORD IS
+002566*    READ AFTERWARD; IN INTERACTIVE MODE THIS IS THE WHOLE RUN.
+002568******************************************************************
+002570 1500-PLAY-ONE-GAME.
+002590     IF GLE-BATCH-MODE
+002600         PERFORM 1600-RESET-RANGE THRU 1600-EXIT
+002610     END-IF.
+002620     MOVE 0 TO GLE-GUESS-COUNT.
+002630     PERFORM 1650-LOAD-SESSION THRU 1650-EXIT.
+002640     PERFORM 1700-COMPUTE-MAX-GUESSES THRU 1700-EXIT.
+002650     PERFORM 2000-PLAY-GUESS THRU 2000-EXIT
+002660         WITH TEST AFTER UNTIL GLE-USER-INPUT = 'q' OR 'e'.
+002670     IF GLE-BATCH-MODE
+002680         PERFORM 1250-READ-TRANS THRU 1250-EXIT
+002690     END-IF.
+002700 1500-EXIT.
+002710     EXIT.
+002720******************************************************************
+002730*    1600-RESET-RANGE
+002740*    STARTS A FRESH GAME AT THE TOP OF THE GUESSING RANGE. USED
+002750*    BETWEEN GAMES WHEN DRIVING A BATCH OF TRANSACTIONS.
+002760******************************************************************
+002770 1600-RESET-RANGE.
+002780     MOVE GLE-BASE-LOW  TO GLE-LOW.
+002790     MOVE GLE-BASE-HIGH TO GLE-HIGH.
+002800     MOVE SPACE TO GLE-USER-INPUT.
+002810 1600-EXIT.
+002820     EXIT.
+002830******************************************************************
+002840*    1650-LOAD-SESSION
+002850*    LOOKS UP THIS GAME-ID ON THE KEYED SESSION FILE. IF A RECORD
+002860*    IS ALREADY THERE AND STILL SHOWS A GAME IN PROGRESS (THE
+002870*    GAME WAS STARTED AND CHECKPOINTED ON AN EARLIER RUN) ITS
+002880*    LOW/HIGH/GUESS-COUNT ARE RESTORED INSTEAD OF STARTING THE
+002890*    GAME OVER. A ROW LEFT BEHIND BY A GAME THAT ALREADY REACHED
+002900*    'E' OR 'Q' IS IGNORED, SO A REUSED GAME-ID (INTERACTIVE MODE
+002910*    ALWAYS USES GAME-ID 1) STARTS FRESH INSTEAD OF REOPENING A
+002920*    FINISHED GAME.
+002930******************************************************************
+002940 1650-LOAD-SESSION.
+002950     MOVE GLE-GAME-ID TO GLE-SESS-GAME-ID.
+002960     READ GLE-SESS-FILE
+002970         KEY IS GLE-SESS-GAME-ID
+002980         INVALID KEY CONTINUE
+002990     END-READ.
+003000     IF GLE-SESS-STATUS = "00" AND GLE-SESS-IN-PROGRESS
+003010         MOVE GLE-SESS-LOW         TO GLE-LOW
+003020         MOVE GLE-SESS-HIGH        TO GLE-HIGH
+003030         MOVE GLE-SESS-GUESS-COUNT TO GLE-GUESS-COUNT
+003040     END-IF.
+003050 1650-EXIT.
+003060     EXIT.
+003070******************************************************************
+003080*    1700-COMPUTE-MAX-GUESSES
+003082*    WORKS OUT THE MOST GUESSES A CORRECT BINARY SEARCH SHOULD
+003084*    EVER NEED OVER THE CURRENT RANGE, SO 2000-PLAY-GUESS CAN WARN
+003086*    IF THE ACTUAL GUESS COUNT EVER RUNS PAST IT -- A SIGN THAT
+003088*    LOW/HIGH HAVE BEEN CORRUPTED SOMEWHERE.
+003090******************************************************************
+003100 1700-COMPUTE-MAX-GUESSES.
+003110     COMPUTE GLE-RANGE-SIZE = GLE-BASE-HIGH - GLE-BASE-LOW + 1.
+003120     MOVE 0 TO GLE-MAX-GUESSES.
+003130     MOVE 1 TO GLE-POWER-OF-2.
+003140     PERFORM 1750-DOUBLE-POWER THRU 1750-EXIT
+003150         UNTIL GLE-POWER-OF-2 >= GLE-RANGE-SIZE.
+003160 1700-EXIT.
+003170     EXIT.
+003180******************************************************************
+003190*    1750-DOUBLE-POWER
+003200*    DOUBLES THE RUNNING POWER OF 2 AND COUNTS THE DOUBLING. USED
+003210*    BY 1700-COMPUTE-MAX-GUESSES TO FIND THE SMALLEST N WHERE
+003220*    2**N COVERS THE WHOLE GUESSING RANGE.
+003230******************************************************************
+003240 1750-DOUBLE-POWER.
+003250     COMPUTE GLE-POWER-OF-2 = GLE-POWER-OF-2 * 2.
+003260     ADD 1 TO GLE-MAX-GUESSES.
+003270 1750-EXIT.
+003280     EXIT.
+003290******************************************************************
+003300*    2000-PLAY-GUESS
+003310*    COMPUTES THE NEXT GUESS, PROMPTS THE OPERATOR, NARROWS THE
+003320*    RANGE BASED ON THE RESPONSE, AND LOGS THE PASS TO THE AUDIT
+003330*    TRAIL.
+003340******************************************************************
+003350 2000-PLAY-GUESS.
+003360     CALL 'GLECALC' USING GLE-LOW, GLE-HIGH, GLE-CURR-GUESS.
+003370     DISPLAY "This program guesses your number between "
+003380         GLE-BASE-LOW " and " GLE-BASE-HIGH.
+003390     DISPLAY "Enter 'g' if greater, 'l' if less, 'e' if equal".
+003400     DISPLAY "You may also enter 'q' to quit at any time.".
+003410     DISPLAY "We guess: " GLE-CURR-GUESS.
+003420     IF GLE-BATCH-MODE
+003430         PERFORM 2050-NEXT-BATCH-MOVE THRU 2050-EXIT
+003440     ELSE
+003450         ACCEPT GLE-USER-INPUT
+003460     END-IF.
+003470     INSPECT GLE-USER-INPUT CONVERTING
+003480         "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO
+003490         "abcdefghijklmnopqrstuvwxyz".
+003500     ADD 1 TO GLE-GUESS-COUNT.
+003510     EVALUATE GLE-USER-INPUT
+003520         WHEN 'g'
+003530             COMPUTE GLE-LOW = GLE-CURR-GUESS + 1
+003540         WHEN 'l'
+003550             COMPUTE GLE-HIGH = GLE-CURR-GUESS - 1
+003560         WHEN 'e'
+003570             DISPLAY "So, " GLE-CURR-GUESS ", huh? ("
+003580                 GLE-GUESS-COUNT " guesses)"
+003590         WHEN 'q'
+003600             DISPLAY "Leaving? See you! (" GLE-GUESS-COUNT
+003610                 " guesses)"
+003620         WHEN OTHER
+003630             DISPLAY "invalid response, please enter g, l, e, "
+003640                 "or q"
+003650     END-EVALUATE.
+003660     PERFORM 2970-CHECK-TRIPWIRE THRU 2970-EXIT.
+003670     PERFORM 2900-LOG-AUDIT THRU 2900-EXIT.
+003675     IF GLE-INTERACTIVE-MODE
+003676         PERFORM 2950-SAVE-CHECKPOINT THRU 2950-EXIT
+003677     END-IF.
+003690     PERFORM 2960-SAVE-SESSION THRU 2960-EXIT.
+003700 2000-EXIT.
+003710     EXIT.
+003720******************************************************************
+003730*    2050-NEXT-BATCH-MOVE
+003740*    PULLS THE NEXT RESPONSE CHARACTER OUT OF THE CURRENT
+003750*    TRANSACTION RECORD'S MOVE STRING. A BLANK OR AN EXHAUSTED
+003760*    MOVE STRING IS TREATED AS 'Q' SO A SHORT OR BADLY FORMED
+003770*    TEST RECORD DOES NOT HANG THE BATCH RUN.
+003780******************************************************************
+003790 2050-NEXT-BATCH-MOVE.
+003800     IF GLE-TRAN-POS > LENGTH OF GLE-TRAN-MOVES
+003810         MOVE 'q' TO GLE-USER-INPUT
+003820     ELSE
+003830         MOVE GLE-TRAN-MOVES(GLE-TRAN-POS:1) TO GLE-USER-INPUT
+003840         ADD 1 TO GLE-TRAN-POS
+003850     END-IF.
+003860     IF GLE-USER-INPUT = SPACE
+003870         MOVE 'q' TO GLE-USER-INPUT
+003880     END-IF.
+003890 2050-EXIT.
+003900     EXIT.
+003910******************************************************************
+003920*    2900-LOG-AUDIT
+003930*    WRITES ONE AUDIT RECORD FOR THE PASS JUST COMPLETED.
+003940******************************************************************
+003950 2900-LOG-AUDIT.
+003960     INITIALIZE GLE-AUDIT-RECORD.
+003970     ACCEPT GLE-AUD-DATE FROM DATE YYYYMMDD.
+003980     ACCEPT GLE-AUD-TIME FROM TIME.
+003985     MOVE GLE-GAME-ID    TO GLE-AUD-GAME-ID.
+003990     MOVE GLE-CURR-GUESS TO GLE-AUD-CURR-GUESS.
+004000     MOVE GLE-USER-INPUT TO GLE-AUD-USER-INPUT.
+004010     MOVE GLE-LOW        TO GLE-AUD-LOW.
+004020     MOVE GLE-HIGH       TO GLE-AUD-HIGH.
+004030     WRITE GLE-AUDIT-RECORD.
+004040 2900-EXIT.
+004050     EXIT.
+004060******************************************************************
+004070*    2950-SAVE-CHECKPOINT
+004080*    REWRITES THE CHECKPOINT FILE WITH THE CURRENT GAME STATE.
+004090*    THE GAME IS MARKED COMPLETE ONCE 'E' OR 'Q' IS ENTERED SO A
+004100*    FINISHED GAME IS NEVER MISTAKEN FOR AN INTERRUPTED ONE. ONLY
+004105*    PERFORMED FOR AN INTERACTIVE GAME -- SEE 2000-PLAY-GUESS --
+004107*    SINCE GLECKPT HOLDS ONE SHARED RECORD AND A BATCH RUN'S LAST
+004108*    TRANSACTION WOULD OTHERWISE STAMP IT COMPLETE OVER A REAL
+004109*    INTERACTIVE GAME'S CHECKPOINT.
+004110******************************************************************
+004120 2950-SAVE-CHECKPOINT.
+004130     IF GLE-USER-INPUT = 'e' OR 'q'
+004140         MOVE 'N' TO GLE-CKPT-ACTIVE
+004150     ELSE
+004160         MOVE 'Y' TO GLE-CKPT-ACTIVE
+004170     END-IF.
+004180     MOVE GLE-LOW        TO GLE-CKPT-LOW.
+004190     MOVE GLE-HIGH       TO GLE-CKPT-HIGH.
+004200     MOVE GLE-CURR-GUESS TO GLE-CKPT-CURR-GUESS.
+004210     MOVE SPACES         TO GLE-CKPT-RESERVED.
+004220     OPEN OUTPUT GLE-CKPT-FILE.
+004230     WRITE GLE-CKPT-RECORD.
+004240     CLOSE GLE-CKPT-FILE.
+004250 2950-EXIT.
+004260     EXIT.
+004270******************************************************************
+004280*    2960-SAVE-SESSION
+004290*    REWRITES THIS GAME'S RECORD ON THE KEYED SESSION FILE WITH
+004300*    ITS CURRENT LOW/HIGH/GUESS-COUNT. THIS IS WHAT LETS GLE KEEP
+004310*    SEVERAL GAMES' STATE ON FILE AT ONCE, KEYED BY GAME-ID,
+004320*    RATHER THAN THE ONE-GAME-AT-A-TIME GLECKPT RECORD ABOVE.
+004330******************************************************************
+004340 2960-SAVE-SESSION.
+004350     MOVE GLE-GAME-ID       TO GLE-SESS-GAME-ID.
+004360     MOVE GLE-USER-ID       TO GLE-SESS-USER-ID.
+004365     IF GLE-USER-INPUT = 'e' OR 'q'
+004366         MOVE 'N' TO GLE-SESS-ACTIVE
+004367     ELSE
+004368         MOVE 'Y' TO GLE-SESS-ACTIVE
+004369     END-IF.
+004370     MOVE GLE-LOW           TO GLE-SESS-LOW.
+004380     MOVE GLE-HIGH          TO GLE-SESS-HIGH.
+004390     MOVE GLE-GUESS-COUNT   TO GLE-SESS-GUESS-COUNT.
+004400     MOVE SPACES            TO GLE-SESS-RESERVED.
+004410     REWRITE GLE-SESS-RECORD
+004420         INVALID KEY
+004430             WRITE GLE-SESS-RECORD
+004440     END-REWRITE.
+004450 2960-EXIT.
+004460     EXIT.
+004470******************************************************************
+004480*    2970-CHECK-TRIPWIRE
+004490*    WARNS IF THE GUESS COUNT FOR THIS GAME HAS RUN PAST WHAT A
+004500*    CORRECT BINARY SEARCH OVER THE CURRENT RANGE SHOULD EVER
+004510*    NEED. THIS CANNOT HAPPEN WITH A SOUND LOW/HIGH, SO IT IS A
+004520*    TRIPWIRE FOR CORRUPTED RANGE STATE RATHER THAN NORMAL PLAY.
+004530******************************************************************
+004540 2970-CHECK-TRIPWIRE.
+004550     IF GLE-GUESS-COUNT > GLE-MAX-GUESSES
+004560         DISPLAY "** WARNING ** GUESS COUNT " GLE-GUESS-COUNT
+004570             " EXCEEDS THE MAXIMUM OF " GLE-MAX-GUESSES
+004580             " EXPECTED FOR THIS RANGE -- CHECK FOR A "
+004590             "CORRUPTED LOW/HIGH."
+004600     END-IF.
+004610 2970-EXIT.
+004620     EXIT.
+004630******************************************************************
+004640*    9000-TERMINATE
+004650*    CLOSES THE AUDIT TRAIL, SESSION, AND (IF OPENED) TRANSACTION
+004660*    FILES BEFORE ENDING THE RUN.
+004670******************************************************************
+004680 9000-TERMINATE.
+004690     CLOSE GLE-AUDIT-FILE.
+004700     CLOSE GLE-SESS-FILE.
+004710     IF GLE-BATCH-MODE
+004720         CLOSE GLE-TRANS-FILE
+004730     END-IF.
+004740 9000-EXIT.
+004750     EXIT.
