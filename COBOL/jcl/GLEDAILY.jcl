@@ -0,0 +1,23 @@
+//GLEDAILY JOB (ACCTNO),'OPERATIONS SYSTEMS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  GLEDAILY -- DAILY BATCH CYCLE AGAINST THE PRIOR DAY'S
+//*  GLEAUDIT TRAIL: THE GLESTAT SUMMARY REPORT, FOLLOWED BY THE
+//*  GLERECON RECONCILIATION OF OPERATOR-REPORTED GAMES-STARTED
+//*  AGAINST THE AUDIT TRAIL'S COMPLETED-GAME COUNT.
+//*
+//*  2026-08-09  DH   ORIGINAL.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=GLESTAT
+//STEPLIB  DD DSN=PROD.GLE.LOADLIB,DISP=SHR
+//GLEAUDIT DD DSN=PROD.GLE.GLEAUDIT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//*  GLESTART IS DROPPED BY THE OPERATORS AHEAD OF THIS STEP WITH
+//*  THEIR COUNT OF GAMES STARTED THAT DAY.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=GLERECON
+//STEPLIB  DD DSN=PROD.GLE.LOADLIB,DISP=SHR
+//GLEAUDIT DD DSN=PROD.GLE.GLEAUDIT,DISP=SHR
+//GLESTART DD DSN=PROD.GLE.GLESTART,DISP=SHR
+//SYSOUT   DD SYSOUT=*
