@@ -0,0 +1,30 @@
+//GLERGRS  JOB (ACCTNO),'OPERATIONS SYSTEMS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  GLERGRS -- REGRESSION-TEST GLE'S BINARY-SEARCH NARROWING
+//*  LOGIC AGAINST A TABLE OF SECRETLY-KNOWN TARGET NUMBERS.
+//*  RUN THIS AFTER ANY CHANGE TO GLE OR GLECALC TO CONFIRM THE
+//*  GUESS-THE-NUMBER LOGIC STILL CONVERGES ON EVERY TARGET
+//*  WITHOUT EXCEEDING THE BINARY-SEARCH GUESS CEILING.
+//*
+//*  2026-08-09  DH   ORIGINAL.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=GLERGRS
+//STEPLIB  DD DSN=PROD.GLE.LOADLIB,DISP=SHR
+//TARGETNO DD DSN=PROD.GLE.TARGETNO,DISP=SHR
+//GLERSLTS DD DSN=PROD.GLE.GLERSLTS,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=032,BLKSIZE=03200)
+//GLEPARM  DD DSN=PROD.GLE.GLEPARM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//*  STEP020 LISTS THE RESULT FILE SO OPS CAN SEE THE PASS/FAIL
+//*  DETAIL ALONGSIDE THE REGRESSION RUN WITHOUT HAVING TO BROWSE
+//*  THE CATALOGED DATA SET SEPARATELY.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.GLE.GLERSLTS,DISP=SHR
+//SYSUT2   DD SYSOUT=*
