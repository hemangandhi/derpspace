@@ -0,0 +1,154 @@
+000100******************************************************************
+000200*    IDENTIFICATION DIVISION.
+000300******************************************************************
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.     GLERECON.
+000600 AUTHOR.         D. HEMANG.
+000700 INSTALLATION.   OPERATIONS SYSTEMS.
+000800 DATE-WRITTEN.   2026-08-09.
+000900 DATE-COMPILED.
+001000******************************************************************
+001100*    MODIFICATION HISTORY
+001200*    ------------------------------------------------------------
+001300*    2026-08-09  DH   ORIGINAL. DAILY RECONCILIATION BETWEEN THE
+001400*                     OPERATOR-REPORTED GAMES-STARTED COUNT ON
+001500*                     GLESTART AND A COUNT OF GLEAUDIT RECORDS
+001600*                     WHOSE OUTCOME IS 'E' OR 'Q', SO AN ABENDED
+001700*                     GAME THAT NEVER GOT LOGGED AS FINISHED
+001800*                     DOESN'T SILENTLY VANISH.
+001900******************************************************************
+002000*    A GAME IS "COMPLETED" AS FAR AS GLEAUDIT IS CONCERNED WHEN
+002100*    ITS CLOSING RECORD SHOWS RESPONSE 'E' (WON) OR 'Q' (QUIT) --
+002200*    THE SAME RULE GLESTAT USES TO CLOSE OUT A GAME. IF THE
+002300*    OPERATORS' STARTED COUNT DOESN'T MATCH THAT COMPLETED COUNT,
+002400*    SOME GAME STARTED BUT NEVER FINISHED CLEANLY.
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT GLE-AUDIT-FILE ASSIGN TO "GLEAUDIT"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS RC-AUDIT-STATUS.
+003200     SELECT GLE-STRT-FILE ASSIGN TO "GLESTART"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS RC-STRT-STATUS.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  GLE-AUDIT-FILE.
+003800 COPY GLEAUDR.
+003900 FD  GLE-STRT-FILE.
+004000 COPY GLESTRT.
+004100 WORKING-STORAGE SECTION.
+004200******************************************************************
+004300*    FILE CONTROLS AND SWITCHES
+004400******************************************************************
+004500 77  RC-AUDIT-STATUS         PIC X(02) VALUE SPACES.
+004600 77  RC-STRT-STATUS          PIC X(02) VALUE SPACES.
+004700 77  RC-EOF-SWITCH           PIC X(01) VALUE 'N'.
+004800     88  RC-EOF                     VALUE 'Y'.
+004900     88  RC-NOT-EOF                 VALUE 'N'.
+004950 77  RC-AUDIT-OPEN-SWITCH    PIC X(01) VALUE 'N'.
+004960     88  RC-AUDIT-IS-OPEN           VALUE 'Y'.
+005000******************************************************************
+005100*    RECONCILIATION TOTALS
+005200******************************************************************
+005300 77  RC-STARTED-COUNT        PIC 9(07) VALUE 0.
+005400 77  RC-COMPLETED-COUNT      PIC 9(07) VALUE 0.
+005500 77  RC-VARIANCE             PIC S9(07) VALUE 0.
+005600 PROCEDURE DIVISION.
+005700******************************************************************
+005800*    0000-MAINLINE
+005900*    DRIVES THE AUDIT FILE READ, THEN COMPARES THE COMPLETED
+006000*    COUNT AGAINST THE OPERATOR-REPORTED STARTED COUNT.
+006100******************************************************************
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006400     PERFORM 2000-READ-AUDIT THRU 2000-EXIT
+006500         UNTIL RC-EOF.
+006600     PERFORM 3000-RECONCILE THRU 3000-EXIT.
+006700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006800     STOP RUN.
+006900******************************************************************
+007000*    1000-INITIALIZE
+007100*    OPENS BOTH FILES AND READS THE OPERATOR-REPORTED
+007200*    GAMES-STARTED CONTROL RECORD OFF GLESTART.
+007300******************************************************************
+007400 1000-INITIALIZE.
+007500     OPEN INPUT GLE-AUDIT-FILE.
+007600     IF RC-AUDIT-STATUS NOT = "00"
+007700         DISPLAY "GLERECON: GLEAUDIT COULD NOT BE OPENED, STATUS="
+007800             RC-AUDIT-STATUS
+007900         MOVE 'Y' TO RC-EOF-SWITCH
+007950     ELSE
+007960         MOVE 'Y' TO RC-AUDIT-OPEN-SWITCH
+008000     END-IF.
+008100     OPEN INPUT GLE-STRT-FILE.
+008200     IF RC-STRT-STATUS NOT = "00"
+008300         DISPLAY "GLERECON: GLESTART COULD NOT BE OPENED, STATUS="
+008400             RC-STRT-STATUS
+008500     ELSE
+008600         READ GLE-STRT-FILE
+008700             AT END CONTINUE
+008800         END-READ
+008900         IF RC-STRT-STATUS = "00"
+009000             MOVE GLE-STRT-COUNT TO RC-STARTED-COUNT
+009100         END-IF
+009200         CLOSE GLE-STRT-FILE
+009300     END-IF.
+009400 1000-EXIT.
+009500     EXIT.
+009600******************************************************************
+009700*    2000-READ-AUDIT
+009800*    READS ONE AUDIT RECORD. A RECORD WHOSE RESPONSE IS 'E' OR
+009900*    'Q' CLOSES OUT A GAME, SO IT COUNTS TOWARD THE COMPLETED
+010000*    TOTAL.
+010100******************************************************************
+010200 2000-READ-AUDIT.
+010300     READ GLE-AUDIT-FILE
+010400         AT END
+010500             MOVE 'Y' TO RC-EOF-SWITCH
+010600     END-READ.
+010700     IF NOT RC-EOF
+010800         EVALUATE GLE-AUD-USER-INPUT
+010900             WHEN 'e'
+011000             WHEN 'q'
+011100                 ADD 1 TO RC-COMPLETED-COUNT
+011200             WHEN OTHER
+011300                 CONTINUE
+011400         END-EVALUATE
+011500     END-IF.
+011600 2000-EXIT.
+011700     EXIT.
+011800******************************************************************
+011900*    3000-RECONCILE
+012000*    COMPARES THE OPERATOR-REPORTED STARTED COUNT AGAINST THE
+012100*    AUDIT-TRAIL COMPLETED COUNT AND REPORTS ANY MISMATCH.
+012200******************************************************************
+012300 3000-RECONCILE.
+012400     COMPUTE RC-VARIANCE = RC-STARTED-COUNT - RC-COMPLETED-COUNT.
+012500     DISPLAY "==================================================".
+012600     DISPLAY "GLERECON - DAILY GAMES-STARTED RECONCILIATION".
+012700     DISPLAY "==================================================".
+012800     DISPLAY "OPERATOR-REPORTED GAMES STARTED....: "
+012900         RC-STARTED-COUNT.
+013000     DISPLAY "AUDIT-TRAIL GAMES COMPLETED (E/Q)...: "
+013100         RC-COMPLETED-COUNT.
+013200     IF RC-VARIANCE = 0
+013300         DISPLAY "RECONCILED -- COUNTS MATCH."
+013400     ELSE
+013500         DISPLAY "MISMATCH -- VARIANCE OF " RC-VARIANCE
+013600             " GAME(S) UNACCOUNTED FOR."
+013700     END-IF.
+013800     DISPLAY "==================================================".
+013900 3000-EXIT.
+014000     EXIT.
+014100******************************************************************
+014200*    9000-TERMINATE
+014300*    CLOSES THE AUDIT TRAIL FILE BEFORE ENDING THE RUN.
+014400******************************************************************
+014500 9000-TERMINATE.
+014600     IF RC-AUDIT-IS-OPEN
+014650         CLOSE GLE-AUDIT-FILE
+014660     END-IF.
+014700 9000-EXIT.
+014800     EXIT.
