@@ -0,0 +1,41 @@
+000010******************************************************************
+000020*    IDENTIFICATION DIVISION.
+000030******************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.     GLECALC.
+000060 AUTHOR.         D. HEMANG.
+000070 INSTALLATION.   OPERATIONS SYSTEMS.
+000080 DATE-WRITTEN.   2026-08-09.
+000090 DATE-COMPILED.
+000100******************************************************************
+000110*    MODIFICATION HISTORY
+000120*    ------------------------------------------------------------
+000130*    2026-08-09  DH   ORIGINAL. PULLED THE MIDPOINT CALCULATION
+000140*                     OUT OF GLE SO THE GLERGRS REGRESSION DRIVER
+000150*                     CAN NARROW A RANGE THE SAME WAY GLE DOES
+000160*                     WITHOUT DUPLICATING THE FORMULA.
+000165*    2026-08-09  DH   RENAMED THE LINKAGE SECTION ITEMS FROM AN
+000166*                     LS- PREFIX TO GLE- TO MATCH THE PREFIX USED
+000167*                     THROUGHOUT THE REST OF THE REPO.
+000170******************************************************************
+000180*    THIS SUBPROGRAM IS THE ONE PLACE THE GUESS-THE-NUMBER
+000190*    MIDPOINT FORMULA LIVES. GLE CALLS IT FOR EVERY GUESS; SO
+000200*    DOES GLERGRS WHEN IT REPLAYS GLE'S LOGIC AGAINST A TABLE OF
+000210*    KNOWN TARGET NUMBERS.
+000220******************************************************************
+000230 ENVIRONMENT DIVISION.
+000240 DATA DIVISION.
+000250 WORKING-STORAGE SECTION.
+000260 LINKAGE SECTION.
+000270 01  GLE-LOW                 PIC 9(04).
+000280 01  GLE-HIGH                PIC 9(04).
+000290 01  GLE-CURR-GUESS          PIC 9(04).
+000300 PROCEDURE DIVISION USING GLE-LOW, GLE-HIGH, GLE-CURR-GUESS.
+000310******************************************************************
+000320*    0000-MAINLINE
+000330*    NARROWS GLE-LOW/GLE-HIGH TO THEIR MIDPOINT, THE SAME WAY GLE
+000340*    HAS ALWAYS PICKED ITS NEXT GUESS.
+000350******************************************************************
+000360 0000-MAINLINE.
+000370     COMPUTE GLE-CURR-GUESS = (GLE-LOW + GLE-HIGH) / 2.
+000380     GOBACK.
